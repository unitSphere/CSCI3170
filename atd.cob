@@ -38,7 +38,8 @@
            organization is line sequential
            file STATUS is fs.
            SELECT IN-ATTEND ASSIGN TO 'attendance.txt'
-           organization is line sequential.
+           organization is line sequential
+           file status is fs-attend.
            SELECT IN-M-ATTEND ASSIGN TO 'monthly-attendance.txt'
            organization is line sequential
            file status is fs-month.
@@ -48,10 +49,10 @@
            SELECT OUT-SUMMARY ASSIGN TO 'summarycob.txt'
            organization is line sequential.
 
-           select sorted-in-attend
-               assign to 'sorted-attendance.txt'
-               organization is line sequential
-               file status is fs-2.
+           SELECT sorted-in-attend
+               ASSIGN TO 'sorted-attendance.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS fs-2.
 
            select tmp-1
                assign to 'temp.txt'
@@ -60,6 +61,37 @@
                assign to 'temp.txt'
                organization is line sequential.
 
+           SELECT OUT-EXCEPTION ASSIGN TO 'exceptions.txt'
+           organization is line sequential.
+
+           *> Late-arrivals exception report, one per run date, ranked
+           *> by minutes-late
+           SELECT OUT-LATE ASSIGN TO 'late-arrivals.txt'
+           organization is line sequential.
+
+           *> Tenure/upcoming-anniversary report, driven off IN-EMPLOY
+           *> alone - written once per run, independent of how many
+           *> dates attendance.txt covers
+           SELECT OUT-TENURE ASSIGN TO 'tenure-report.txt'
+           organization is line sequential.
+
+           *> Comma-delimited export of the same per-employee data for
+           *> loading straight into the payroll system
+           SELECT OUT-CSV ASSIGN TO 'payroll.csv'
+           organization is line sequential.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.txt'
+           organization is line sequential
+           file status is fs-chk.
+
+           *> Optional control/parameter file - one 3-digit value per
+           *> line (late start hour, late-quarter minutes, overtime
+           *> start hour, overtime cap). If absent, the hardcoded
+           *> defaults below still apply
+           SELECT CONTROL-FILE ASSIGN TO 'control.txt'
+           organization is line sequential
+           file status is fs-ctrl.
+
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -96,14 +128,71 @@
            05 days-absent pic x(3).
            05 m-num-late pic x(3).
            05 num-overtime pic x(3).
+           *> year-to-date balances, carried forward from the previous
+           *> monthly-attendancecob.txt run into this one - appended
+           *> at the end so an older-format monthly-attendance.txt
+           *> without these columns still reads (padded with spaces)
+           05 ytd-absent pic x(3).
+           05 ytd-overtime pic x(3).
 
 
 
+       FD sorted-in-attend.
+       01 sorted-attend-record pic x(36).
+
        FD OUT-SUMMARY.
        01 summery-record pic x(80).
 
        FD OUT-M-ATTEND.
-       01 out-m-record pic x(15).
+       01 out-m-record pic x(21).
+
+       FD OUT-EXCEPTION.
+       01 exception-record pic x(80).
+
+       FD OUT-LATE.
+       01 late-arrival-record pic x(80).
+
+       FD OUT-TENURE.
+       01 tenure-record pic x(80).
+
+       FD OUT-CSV.
+       01 csv-record pic x(100).
+
+       FD CONTROL-FILE.
+       01 control-value pic 9(3).
+
+       FD CHECKPOINT-FILE.
+       01 checkpoint-record.
+           05 chk-staff-id pic x(4).
+           05 chk-num-present pic 9(4).
+           05 chk-num-absent pic 9(4).
+           05 chk-num-late pic 9(4).
+           05 chk-num-suspicious pic 9(4).
+           *> which date (of a possibly multi-day attendance.txt) was
+           *> in progress when the checkpoint was written
+           05 chk-date pic x(10).
+           *> how many dept/late trailer records follow this one, so
+           *> check-for-restart knows how many of each to read back
+           05 chk-dept-count pic 99.
+           05 chk-late-count pic 9(4).
+       *> one of these follows checkpoint-record for every department
+       *> ws-dept-table held for the in-progress date, so a restart
+       *> doesn't resume with an empty per-department subtotal table
+       01 checkpoint-dept-record.
+           05 chk-dept-rec-code pic x(3).
+           05 chk-dept-rec-present pic 9(4).
+           05 chk-dept-rec-absent pic 9(4).
+           05 chk-dept-rec-late pic 9(4).
+           05 chk-dept-rec-suspicious pic 9(4).
+       *> one of these follows the dept records for every LATE
+       *> employee ws-late-table held for the in-progress date, so a
+       *> restart can re-sort the whole date's late-arrivals together
+       01 checkpoint-late-record.
+           05 chk-late-rec-staff-id pic x(4).
+           05 chk-late-rec-lname pic x(10).
+           05 chk-late-rec-fname pic x(20).
+           05 chk-late-rec-dept pic x(3).
+           05 chk-late-rec-minutes pic 9(4).
 
 
        *> The format of the two files belowwas introduced to
@@ -115,6 +204,10 @@
            02 w-attend-staff-id pic x(4).
            02 w-status-al pic x(6).
            02 w-time-al pic x(16).
+           *> derived sort key, appended at the end so it doesn't
+           *> disturb the truncating READ ... INTO ws-attendance done
+           *> downstream once the file is already grouped by date
+           02 w-attend-date-key pic x(10).
 
        sd tmp-2.
        01 w-m-attendance-date-record.
@@ -132,6 +225,68 @@
        01 fs pic 99.
        01 fs-2 pic 99.
        01 fs-month pic 99.
+       01 fs-chk pic 99.
+       01 fs-attend pic 99.
+       01 fs-ctrl pic 99.
+
+       *> Configurable thresholds (req 007) - read from control.txt if
+       *> present, one 3-digit value per line in this order; a missing
+       *> or short control.txt just leaves these hardcoded defaults in
+       *> place, so the file is optional
+       01 ws-late-start-hour pic 99 value 10.
+       01 ws-late-quarter-minutes pic 99 value 15.
+       01 ws-overtime-start-hour pic 99 value 17.
+       01 ws-overtime-cap pic 999 value 030.
+       01 ws-quarters-per-hour pic 99 value 04.
+
+       *> Checkpoint/restart support - lets a rerun skip employees
+       *> already written to summarycob.txt/monthly-attendancecob.txt
+       *> by a prior run that abended partway through
+       01 ws-restart-mode pic 9 value 0.
+       01 ws-restart-last-id pic x(4).
+       01 ws-restart-last-date pic x(10).
+       *> snapshots of chk-dept-count/chk-late-count, taken before the
+       *> dept/late trailer records are read - those reads overwrite
+       *> checkpoint-record's own storage (see restore-dept-table)
+       01 ws-chk-dept-count-save pic 99.
+       01 ws-chk-late-count-save pic 9(4).
+
+       *> Multi-day batch mode support - attendance.txt is grouped by
+       *> date first (see sort-IN-ATTEND-file), and MAIN-PROCEDURE
+       *> walks IN-EMPLOY once per date block it finds
+       01 ws-employ-eof pic 9 value 0.
+       01 ws-first-date-iteration pic 9 value 1.
+       01 ws-attend-date-key pic x(10).
+
+       *> The date of the block write-summery is currently working
+       *> through, captured once up front before main-summery does
+       *> any read-ahead - write-checkpoint must log this date, not
+       *> whatever date ws-attend-date-key has drifted to by the time
+       *> an employee is finalized
+       01 ws-checkpoint-date-key pic x(10).
+
+       *> In-memory copy of monthly-attendance.txt, loaded once up
+       *> front so an employee's month-to-date totals correctly carry
+       *> forward across every date processed in this run instead of
+       *> resetting, or IN-M-ATTEND hitting EOF, after the first date
+       01 ws-monthly-table.
+           02 wm-entry occurs 500 times indexed by wm-idx.
+               03 wm-staff-id pic x(4).
+               03 wm-days-absent pic 9(3).
+               03 wm-late pic 9(3).
+               03 wm-overtime pic 9(3).
+               03 wm-ytd-absent pic 9(3).
+               03 wm-ytd-overtime pic 9(3).
+       01 ws-monthly-count pic 9(4) value 0.
+       01 ws-monthly-idx pic 9(4).
+       01 ws-monthly-found pic 9.
+
+       *> Accumulates this run's not-yet-flushed YTD contribution for
+       *> the employee currently being processed; added into
+       *> wm-ytd-absent/wm-ytd-overtime and reset each time
+       *> write-monthly-data flushes a record
+       01 ws-ytd-absent-delta pic 9(3) value 0.
+       01 ws-ytd-overtime-delta pic 9(3) value 0.
 
 
        01 ws-attendance.
@@ -166,6 +321,11 @@
            02 ws-no-days-absent pic 999.
            02 ws-fifteen_period pic 999.
            02 ws-overtime_work_hour pic 999.
+           *> year-to-date absence/overtime balances - carried
+           *> forward from monthly-attendance.txt and added to each
+           *> run, independent of the 30-hour monthly overtime cap
+           02 ws-ytd-absent pic 999.
+           02 ws-ytd-overtime pic 999.
            02 slash pic x(2) value "\r".
 
 
@@ -207,7 +367,141 @@
            02 summery-footer-4-3 pic ZZZZ.
            02 slash pic x(2) value "\r".
 
+       *> Department subtotal block, printed once per department found
+       *> in the run, before the company-wide footer
+       01 summery-dept-header.
+           02 summery-dept-header-1 pic x(12) value "Department: ".
+           02 summery-dept-header-2 pic x(3).
+           02 slash pic x(2) value "\r".
+       01 summery-dept-line-1.
+           02 summery-dept-line-1-1 pic x(22) value
+           "  Dept Presences:".
+           02 summery-dept-line-1-3 pic ZZZZ.
+           02 slash pic x(2) value "\r".
+       01 summery-dept-line-2.
+           02 summery-dept-line-2-1 pic x(22) value
+           "  Dept Absences:".
+           02 summery-dept-line-2-3 pic ZZZZ.
+           02 slash pic x(2) value "\r".
+       01 summery-dept-line-3.
+           02 summery-dept-line-3-1 pic x(22) value
+           "  Dept Late Arrivals:".
+           02 summery-dept-line-3-3 pic ZZZZ.
+           02 slash pic x(2) value "\r".
+       01 summery-dept-line-4.
+           02 summery-dept-line-4-1 pic x(22) value
+           "  Dept Suspicious:".
+           02 summery-dept-line-4-3 pic ZZZZ.
+           02 slash pic x(2) value "\r".
 
+       01 ws-dept-table.
+           02 ws-dept-entry occurs 50 times indexed by dept-idx.
+               03 ws-dept-code pic x(3).
+               03 ws-dept-present pic 9(4) value 0.
+               03 ws-dept-absent pic 9(4) value 0.
+               03 ws-dept-late pic 9(4) value 0.
+               03 ws-dept-suspicious pic 9(4) value 0.
+       01 ws-dept-count pic 99 value 0.
+       01 ws-dept-search-idx pic 99.
+       01 ws-dept-found pic 9.
+       01 ws-dept-swap pic 9.
+       01 ws-dept-sort-i pic 99.
+       01 ws-dept-reset-idx pic 99.
+       *> Working storage for the cross-file reconciliation pass -
+       *> collects the distinct staff-ids seen in each input file so
+       *> orphans can be reported before write-summery runs
+       01 ws-recon-employ-ids.
+           02 ws-recon-employ-id occurs 500 times pic x(4).
+       01 ws-recon-employ-count pic 9(4) value 0.
+       01 ws-recon-attend-ids.
+           02 ws-recon-attend-id occurs 500 times pic x(4).
+       01 ws-recon-attend-count pic 9(4) value 0.
+       01 ws-recon-month-ids.
+           02 ws-recon-month-id occurs 500 times pic x(4).
+       01 ws-recon-month-count pic 9(4) value 0.
+       01 ws-recon-i pic 9(4).
+       01 ws-recon-j pic 9(4).
+       01 ws-recon-found pic 9.
+       01 ws-exception-header pic x(40) value
+           "Cross-file reconciliation exceptions".
+       01 ws-exception-line.
+           02 exc-reason pic x(24).
+           02 exc-staff-id pic x(4).
+           02 filler pic x(50) value spaces.
+
+       *> Payroll CSV export - one row per staff-id per date, built
+       *> alongside the same summery-info-section writes
+       01 ws-csv-header pic x(58) value
+           "StaffID,Name,Department,Status,LateQuarters,OvertimeHours".
+       01 ws-csv-line pic x(100).
+
+       01 ws-dept-sort-j pic 99.
+       01 ws-dept-hold.
+           02 ws-dept-hold-code pic x(3).
+           02 ws-dept-hold-present pic 9(4).
+           02 ws-dept-hold-absent pic 9(4).
+           02 ws-dept-hold-late pic 9(4).
+           02 ws-dept-hold-suspicious pic 9(4).
+
+       *> Late-arrivals table - collects one entry per LATE employee on
+       *> the current run date, reset per date the same way
+       *> ws-dept-table is; minutes-late is derived from dummy-late so
+       *> it always agrees with the quarters already folded into
+       *> ws-fifteen_period/monthly-attendancecob.txt
+       01 ws-late-table.
+           02 ws-late-entry occurs 500 times indexed by late-idx.
+               03 ws-late-staff-id pic x(4).
+               03 ws-late-lname pic x(10).
+               03 ws-late-fname pic x(20).
+               03 ws-late-dept pic x(3).
+               03 ws-late-minutes pic 9(4).
+       01 ws-late-count pic 9(4) value 0.
+       01 ws-late-sort-i pic 9(4).
+       01 ws-late-sort-j pic 9(4).
+       01 ws-late-hold.
+           02 ws-late-hold-staff-id pic x(4).
+           02 ws-late-hold-lname pic x(10).
+           02 ws-late-hold-fname pic x(20).
+           02 ws-late-hold-dept pic x(3).
+           02 ws-late-hold-minutes pic 9(4).
+       *> Tenure/upcoming-anniversary report - driven off IN-EMPLOY
+       *> alone, so it runs once per invocation rather than once per
+       *> attendance.txt date block
+       01 ws-tenure-cur-month pic 99.
+       01 ws-tenure-next-month pic 99.
+       01 ws-tenure-check-month pic 99.
+       01 ws-tenure-header pic x(40) value
+           "Tenure and Upcoming Anniversary Report".
+       01 ws-tenure-line.
+           02 tenure-staff-id pic x(4).
+           02 filler pic x(1) value space.
+           02 tenure-lname pic x(10).
+           02 filler pic x(1) value space.
+           02 tenure-fname pic x(20).
+           02 filler pic x(1) value space.
+           02 tenure-event pic x(11).
+           02 filler pic x(1) value space.
+           02 tenure-month-day pic x(5).
+           02 filler pic x(1) value space.
+           02 tenure-years pic zz9.
+           02 filler pic x(1) value space.
+           02 tenure-years-label pic x(10) value spaces.
+
+       01 ws-late-header pic x(40) value "Late Arrivals".
+       01 ws-late-line.
+           02 late-line-staff-id pic x(4).
+           02 filler pic x(1) value space.
+           02 late-line-lname pic x(10).
+           02 filler pic x(1) value space.
+           02 late-line-fname pic x(20).
+           02 filler pic x(1) value space.
+           02 late-line-dept pic x(3).
+           02 filler pic x(1) value space.
+           02 late-line-minutes pic ZZZ9.
+           02 filler pic x(1) value space.
+           02 late-line-minutes-label pic x(12) value
+               "minutes late".
+           02 filler pic x(14) value spaces.
 
 
        01 summery-date-year pic x(4).
@@ -245,9 +539,9 @@
        01 num2 pic 99 value 6.
        *> This variable will be helpful while calculateing Late periods
        01 dummy-late pic 999.
-       *> This variable decides whether we are in the beginning of
+       *> This variable decides whether we are in the ws-m-file-begin of
        *> monthly-attendencecob.txt or not
-       01 beginning pic 9 value 0.
+       01 ws-m-file-begin pic 9 value 0.
        01 absent-dummy pic 9 value 0.
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -255,39 +549,424 @@
       **
       * The main procedure of the program
       **   open the files and read, sort, iterate and write
+            PERFORM load-control-file.
+            PERFORM check-for-restart.
+            PERFORM reconcile-files.
+            PERFORM write-tenure-report.
             open input IN-M-ATTEND.
-            PERFORM read-IN-M-ATTEND-date.
-            PERFORM read-monthly-data.
-            PERFORM sort-IN-ATTEND-file.
+            PERFORM load-monthly-table.
+            close IN-M-ATTEND.
             open input sorted-in-attend.
-            open input IN-EMPLOY.
-            open OUTPUT OUT-SUMMARY
-            open OUTPUT OUT-M-ATTEND
             PERFORM read-IN-ATTEND-file.
-            PERFORM read-IN-EMPLOY-file
-            PERFORM write-summery.
-            *> Close the files if they are still open
-            close OUT-SUMMARY
+            move 1 to ws-first-date-iteration
+            if ws-restart-mode = 1
+                PERFORM skip-to-restart-date
+            end-if
+            *> attendance.txt may hold several dates' worth of rows -
+            *> sorted-in-attend is already grouped by date, so walk
+            *> IN-EMPLOY once per date block it finds
+            perform until fs-2 = 10
+                open input IN-EMPLOY
+                move 0 to ws-employ-eof
+                if ws-first-date-iteration = 1 and ws-restart-mode = 0
+                    open OUTPUT OUT-SUMMARY
+                    open OUTPUT OUT-M-ATTEND
+                    open OUTPUT OUT-CSV
+                    open OUTPUT OUT-LATE
+                else
+                    open EXTEND OUT-SUMMARY
+                    open EXTEND OUT-M-ATTEND
+                    open EXTEND OUT-CSV
+                    open EXTEND OUT-LATE
+                end-if
+                PERFORM read-IN-EMPLOY-file
+                if ws-restart-mode = 1 and ws-first-date-iteration = 1
+                    *> skip-to-restart-point already primes
+                    *> ws-monthly-idx for the first employee it
+                    *> leaves us on - priming again here would be
+                    *> redundant
+                    PERFORM skip-to-restart-point
+                else
+                    PERFORM read-monthly-data
+                end-if
+                PERFORM write-summery
+                perform write-dept-subtotals
+                perform write-summery-footer
+                perform write-late-report
+                close OUT-SUMMARY
+                close OUT-M-ATTEND
+                close OUT-CSV
+                close OUT-LATE
+                close IN-EMPLOY
+                *> each date gets its own fresh company-wide/dept
+                *> counters - only the date being resumed keeps the
+                *> totals restored from the checkpoint
+                move 0 to ws-restart-mode
+                move 0 to ws-first-date-iteration
+                move 0 to num-present
+                move 0 to num-absent
+                move 0 to num-late
+                move 0 to num-suspicious
+                perform reset-dept-table
+                move 0 to ws-late-count
+            end-perform
             close sorted-in-attend
-            close IN-EMPLOY
-            close IN-M-ATTEND
-            close OUT-M-ATTEND
             STOP RUN.
 
+       *> If control.txt exists, pull the late/overtime thresholds
+       *> from it instead of leaving the hardcoded defaults in place -
+       *> one 3-digit value per line: late start hour, late-quarter
+       *> minutes, overtime start hour, overtime cap
+       load-control-file.
+           move 0 to fs-ctrl
+           open input CONTROL-FILE
+           if fs-ctrl = 00
+               read CONTROL-FILE
+                   at end move 10 to fs-ctrl
+                   not at end move control-value to ws-late-start-hour
+               end-read
+               if fs-ctrl not = 10
+                   read CONTROL-FILE
+                       at end move 10 to fs-ctrl
+                       not at end
+                           *> a zero here would leave
+                           *> ws-quarters-per-hour at its hardcoded
+                           *> default below but still get divided by
+                           *> in late-calculator - reject it exactly
+                           *> like a short/missing control.txt would
+                           *> and keep the default instead
+                           if control-value > 0
+                               move control-value
+                                   to ws-late-quarter-minutes
+                           end-if
+                   end-read
+               end-if
+               if fs-ctrl not = 10
+                   read CONTROL-FILE
+                       at end move 10 to fs-ctrl
+                       not at end
+                           move control-value to ws-overtime-start-hour
+                   end-read
+               end-if
+               if fs-ctrl not = 10
+                   read CONTROL-FILE
+                       at end move 10 to fs-ctrl
+                       not at end move control-value to ws-overtime-cap
+                   end-read
+               end-if
+               close CONTROL-FILE
+           end-if
+           if ws-late-quarter-minutes > 0
+               divide 60 by ws-late-quarter-minutes
+                   giving ws-quarters-per-hour
+           end-if.
+
+       *> If checkpoint.txt exists from a previous, abended run,
+       *> resume from it rather than reprocessing from the start:
+       *> pick up the counters and remember the last staff-id that
+       *> was already fully written out
+       check-for-restart.
+           move 0 to ws-restart-mode
+           open input CHECKPOINT-FILE
+           if fs-chk = 00
+               read CHECKPOINT-FILE
+                   at end move 10 to fs-chk
+                   not at end
+                       move 1 to ws-restart-mode
+                       move chk-staff-id to ws-restart-last-id
+                       move chk-date to ws-restart-last-date
+                       move chk-num-present to num-present
+                       move chk-num-absent to num-absent
+                       move chk-num-late to num-late
+                       move chk-num-suspicious to num-suspicious
+                       *> snapshot now - chk-dept-count/chk-late-count
+                       *> live in checkpoint-record, which shares its
+                       *> storage with checkpoint-dept-record and
+                       *> checkpoint-late-record, so the trailer reads
+                       *> below would otherwise overwrite them with
+                       *> garbage mid-loop
+                       move chk-dept-count to ws-chk-dept-count-save
+                       move chk-late-count to ws-chk-late-count-save
+                       perform restore-dept-table
+                       perform restore-late-table
+                       *> monthly file's date header was already
+                       *> written by the earlier run
+                       move 1 to ws-m-file-begin
+               end-read
+               close CHECKPOINT-FILE
+           end-if.
+
+       *> Rebuilds ws-dept-table from the trailer records written
+       *> alongside the main checkpoint record, so a restart's
+       *> per-department subtotals pick up where the abended run left
+       *> off instead of starting empty
+       restore-dept-table.
+           move 0 to ws-dept-count
+           perform varying ws-dept-reset-idx from 1 by 1
+                   until ws-dept-reset-idx > ws-chk-dept-count-save
+               *> no INTO - checkpoint-dept-record already aliases
+               *> this FD's record area, same as checkpoint-record;
+               *> reading INTO one FD record FROM another just
+               *> self-copies the raw bytes under a mismatched layout
+               read CHECKPOINT-FILE
+               add 1 to ws-dept-count
+               move chk-dept-rec-code to ws-dept-code(ws-dept-count)
+               move chk-dept-rec-present
+                   to ws-dept-present(ws-dept-count)
+               move chk-dept-rec-absent to ws-dept-absent(ws-dept-count)
+               move chk-dept-rec-late to ws-dept-late(ws-dept-count)
+               move chk-dept-rec-suspicious
+                   to ws-dept-suspicious(ws-dept-count)
+           end-perform.
+
+       *> Rebuilds ws-late-table the same way restore-dept-table
+       *> rebuilds ws-dept-table
+       restore-late-table.
+           move 0 to ws-late-count
+           perform varying ws-late-sort-i from 1 by 1
+                   until ws-late-sort-i > ws-chk-late-count-save
+               *> no INTO, same reason as restore-dept-table above
+               read CHECKPOINT-FILE
+               add 1 to ws-late-count
+               move chk-late-rec-staff-id
+                   to ws-late-staff-id(ws-late-count)
+               move chk-late-rec-lname to ws-late-lname(ws-late-count)
+               move chk-late-rec-fname to ws-late-fname(ws-late-count)
+               move chk-late-rec-dept to ws-late-dept(ws-late-count)
+               move chk-late-rec-minutes
+                   to ws-late-minutes(ws-late-count)
+           end-perform.
+
+       *> Re-writes checkpoint.txt with the staff-id and date that was
+       *> just fully processed plus the running counters, so a rerun
+       *> after an abend can resume right after this employee
+       write-checkpoint.
+           open output CHECKPOINT-FILE
+           move ws-staff-number to chk-staff-id
+           move ws-checkpoint-date-key to chk-date
+           move num-present to chk-num-present
+           move num-absent to chk-num-absent
+           move num-late to chk-num-late
+           move num-suspicious to chk-num-suspicious
+           move ws-dept-count to chk-dept-count
+           move ws-late-count to chk-late-count
+           write checkpoint-record
+           perform varying ws-dept-reset-idx from 1 by 1
+                   until ws-dept-reset-idx > ws-dept-count
+               move ws-dept-code(ws-dept-reset-idx) to chk-dept-rec-code
+               move ws-dept-present(ws-dept-reset-idx)
+                   to chk-dept-rec-present
+               move ws-dept-absent(ws-dept-reset-idx)
+                   to chk-dept-rec-absent
+               move ws-dept-late(ws-dept-reset-idx) to chk-dept-rec-late
+               move ws-dept-suspicious(ws-dept-reset-idx)
+                   to chk-dept-rec-suspicious
+               write checkpoint-dept-record
+           end-perform
+           perform varying ws-late-sort-i from 1 by 1
+                   until ws-late-sort-i > ws-late-count
+               move ws-late-staff-id(ws-late-sort-i)
+                   to chk-late-rec-staff-id
+               move ws-late-lname(ws-late-sort-i) to chk-late-rec-lname
+               move ws-late-fname(ws-late-sort-i) to chk-late-rec-fname
+               move ws-late-dept(ws-late-sort-i) to chk-late-rec-dept
+               move ws-late-minutes(ws-late-sort-i)
+                   to chk-late-rec-minutes
+               write checkpoint-late-record
+           end-perform
+           close CHECKPOINT-FILE.
+
+       *> Builds a YYYY-MM-DD key out of the date fields of whichever
+       *> attendance row is currently loaded into ws-attendance
+       derive-current-date-key.
+           string ws-year-al delimited by size
+                  "-" delimited by size
+                  ws-month-al delimited by size
+                  "-" delimited by size
+                  ws-day-al delimited by size
+                  into ws-attend-date-key.
+
+       *> Advances past every date already fully written out by the
+       *> run that wrote the checkpoint, so a multi-day restart only
+       *> re-does the one date that was in progress when it abended
+       skip-to-restart-date.
+           perform derive-current-date-key
+           perform until ws-attend-date-key NOT < ws-restart-last-date
+                   or fs-2 = 10
+               perform read-IN-ATTEND-file
+               perform derive-current-date-key
+           end-perform.
+
+       *> Advances past every employee already handled by the run
+       *> that wrote the checkpoint, including their attendance rows,
+       *> without re-writing anything already in the output files
+       skip-to-restart-point.
+           perform until ws-staff-number > ws-restart-last-id
+                   or fs = 10
+               perform until ws-attendance-staff-number NOT =
+                       ws-staff-number
+                   perform read-IN-ATTEND-file
+               end-perform
+               perform read-IN-EMPLOY-file
+               perform read-monthly-data
+           end-perform.
+
+
+      ******************************
+      *> Cross-file reconciliation pass - runs before write-summery so
+      *> a bad upstream extract (mismatched staff-ids between
+      *> employees.txt, attendance.txt and monthly-attendance.txt) is
+      *> caught and reported instead of silently producing a wrong or
+      *> missing summary line.
+       reconcile-files.
+           perform collect-employ-ids
+           perform sort-IN-ATTEND-file
+           perform collect-attend-ids
+           perform collect-month-ids
+           perform report-exceptions.
+
+       collect-employ-ids.
+           move 0 to ws-recon-employ-count
+           open input IN-EMPLOY
+           move 0 to fs
+           perform until fs = 10
+               read IN-EMPLOY
+                   at end move 10 to fs
+                   not at end
+                       add 1 to ws-recon-employ-count
+                       move staff-id to
+                       ws-recon-employ-id(ws-recon-employ-count)
+               end-read
+           end-perform
+           close IN-EMPLOY.
+
+       collect-attend-ids.
+           move 0 to ws-recon-attend-count
+           open input sorted-in-attend
+           move 0 to fs-2
+           perform until fs-2 = 10
+               read sorted-in-attend into ws-attendance
+                   at end move 10 to fs-2
+                   not at end
+                       perform add-distinct-attend-id
+               end-read
+           end-perform
+           close sorted-in-attend.
+
+       add-distinct-attend-id.
+           move 0 to ws-recon-found
+           perform varying ws-recon-i from 1 by 1
+                   until ws-recon-i > ws-recon-attend-count
+               if ws-recon-attend-id(ws-recon-i) =
+                   ws-attendance-staff-number
+                   move 1 to ws-recon-found
+                   exit perform
+               end-if
+           end-perform
+           if ws-recon-found = 0
+               add 1 to ws-recon-attend-count
+               move ws-attendance-staff-number to
+               ws-recon-attend-id(ws-recon-attend-count)
+           end-if.
+
+       collect-month-ids.
+           move 0 to ws-recon-month-count
+           open input IN-M-ATTEND
+           move 0 to fs-month
+           *> the first record on the monthly file is the month/date
+           *> header, not a staff record - skip it
+           read IN-M-ATTEND
+               at end move 10 to fs-month
+           end-read
+           perform until fs-month = 10
+               read IN-M-ATTEND into ws-m-table
+                   at end move 10 to fs-month
+                   not at end
+                       add 1 to ws-recon-month-count
+                       move ws-m-staff-id to
+                       ws-recon-month-id(ws-recon-month-count)
+               end-read
+           end-perform
+           close IN-M-ATTEND.
+
+       *> Writes exceptions.txt listing staff-ids that appear in
+       *> attendance.txt but not employees.txt, and staff-ids that
+       *> appear in employees.txt but are missing from
+       *> monthly-attendance.txt
+       report-exceptions.
+           open output OUT-EXCEPTION
+           write exception-record from ws-exception-header
+           perform varying ws-recon-i from 1 by 1
+                   until ws-recon-i > ws-recon-attend-count
+               move 0 to ws-recon-found
+               perform varying ws-recon-j from 1 by 1
+                       until ws-recon-j > ws-recon-employ-count
+                   if ws-recon-employ-id(ws-recon-j) =
+                       ws-recon-attend-id(ws-recon-i)
+                       move 1 to ws-recon-found
+                       exit perform
+                   end-if
+               end-perform
+               if ws-recon-found = 0
+                   move "ATTEND-NOT-IN-EMPLOY" to exc-reason
+                   move ws-recon-attend-id(ws-recon-i) to exc-staff-id
+                   write exception-record from ws-exception-line
+               end-if
+           end-perform
+           perform varying ws-recon-i from 1 by 1
+                   until ws-recon-i > ws-recon-employ-count
+               move 0 to ws-recon-found
+               perform varying ws-recon-j from 1 by 1
+                       until ws-recon-j > ws-recon-month-count
+                   if ws-recon-month-id(ws-recon-j) =
+                       ws-recon-employ-id(ws-recon-i)
+                       move 1 to ws-recon-found
+                       exit perform
+                   end-if
+               end-perform
+               if ws-recon-found = 0
+                   move "EMPLOY-NOT-IN-MONTHLY" to exc-reason
+                   move ws-recon-employ-id(ws-recon-i) to exc-staff-id
+                   write exception-record from ws-exception-line
+               end-if
+           end-perform
+           close OUT-EXCEPTION.
 
        write-summery.
            *> Writes the summery by writing the header part and then
            *> calling main-summery which is responsible for the summery data
            perform summery-date.
-           write summery-record from summery-header
-           write summery-record from summery-header-2
-           write summery-record from summery-header-3
-           WRITE summery-record from summery-header-dash
+           *> stashed now, before main-summery does any read-ahead -
+           *> write-checkpoint logs this date for every employee
+           *> finalized in this block, not whatever date the
+           *> attendance cursor has since advanced to
+           perform derive-current-date-key
+           move ws-attend-date-key to ws-checkpoint-date-key
+           *> on a restart the header was already written by the
+           *> earlier, abended run - don't duplicate it
+           if ws-restart-mode = 0
+               write summery-record from summery-header
+               write summery-record from summery-header-2
+               write summery-record from summery-header-3
+               WRITE summery-record from summery-header-dash
+           end-if
+           *> unlike the text reports above (one header per date is
+           *> the intended behaviour), payroll.csv is a single file
+           *> across the whole run - its header belongs only once, on
+           *> the very first date block
+           if ws-restart-mode = 0 and ws-first-date-iteration = 1
+               write csv-record from ws-csv-header
+           end-if
 
            perform main-summery.
 
         *> Simply decides the months by looking at the number from attendance file
        summery-date.
+           *> cleared up front - STRING below only fills as many bytes
+           *> as the month name/day need, and a trailing unfilled byte
+           *> here would otherwise keep whatever low-values WORKING-
+           *> STORAGE started with, which LINE SEQUENTIAL WRITE rejects
+           move spaces to summery-date-complete
            if ws-month-al = "01" THEN
                move "January" to summery-date-month.
            if ws-month-al = "02" THEN
@@ -338,40 +1017,125 @@
 
 
       ******************************
+      *> Multi-day batch mode: attendance.txt may hold several dates
+      *> worth of rows, so the working file is grouped by date first
+      *> (the date portion of w-time-al), then by staff-id so the
+      *> single-day lockstep logic in main-summery still lines each
+      *> date's block up against IN-EMPLOY one employee at a time
        sort-IN-ATTEND-file.
-           sort tmp-1 on ASCENDING key w-attend-staff-id
-           using IN-ATTEND giving sorted-in-attend.
+           sort tmp-1 on ASCENDING key w-attend-date-key
+                      on ASCENDING key w-attend-staff-id
+                      on ASCENDING key w-time-al
+           input procedure is build-sort-input
+           giving sorted-in-attend.
+
+       *> Reads attendance.txt one record at a time and releases it
+       *> into the sort with a derived date key, since GnuCOBOL's
+       *> simple SORT ... USING does not allow a reference-modified
+       *> field in an ON ASCENDING KEY clause
+       build-sort-input.
+           open input IN-ATTEND
+           move 0 to fs-attend
+           perform until fs-attend = 10
+               read IN-ATTEND
+                   at end move 10 to fs-attend
+                   not at end
+                       move attend-data to w-attendance-info
+                       move w-time-al(1:10) to w-attend-date-key
+                       release w-attendance-info
+               end-read
+           end-perform
+           close IN-ATTEND.
 
        read-IN-ATTEND-file.
            read sorted-in-attend into ws-attendance
+               at end
+                   *> no real staff-id can ever match this, so every
+                   *> remaining employee naturally falls into the
+                   *> "staff-ids don't match" branches below and gets
+                   *> finalized/advanced instead of re-matching the
+                   *> stale record this READ leaves untouched
+                   move high-values to ws-attendance-staff-number
            end-read.
 
        read-IN-M-ATTEND-date.
           read IN-M-ATTEND into ws-month-date
           end-read.
 
-
-
+       *> Loads the whole of monthly-attendance.txt into ws-monthly-table
+       *> once up front, so an employee's month-to-date totals carry
+       *> forward correctly across every date this run processes
+       load-monthly-table.
+           move 0 to ws-monthly-count
+           move 0 to fs-month
+           perform read-IN-M-ATTEND-date
+           perform until fs-month = 10
+               read IN-M-ATTEND into ws-m-table
+                   at end move 10 to fs-month
+                   not at end
+                       add 1 to ws-monthly-count
+                       move ws-m-staff-id to
+                           wm-staff-id(ws-monthly-count)
+                       move ws-no-days-absent to
+                           wm-days-absent(ws-monthly-count)
+                       move ws-fifteen_period to
+                           wm-late(ws-monthly-count)
+                       move ws-overtime_work_hour to
+                           wm-overtime(ws-monthly-count)
+                       *> an older monthly-attendance.txt without the
+                       *> YTD columns pads them with spaces - treat
+                       *> that as a starting balance of zero
+                       if ws-ytd-absent is numeric
+                           move ws-ytd-absent to
+                               wm-ytd-absent(ws-monthly-count)
+                       else
+                           move 0 to wm-ytd-absent(ws-monthly-count)
+                       end-if
+                       if ws-ytd-overtime is numeric
+                           move ws-ytd-overtime to
+                               wm-ytd-overtime(ws-monthly-count)
+                       else
+                           move 0 to wm-ytd-overtime(ws-monthly-count)
+                       end-if
+               end-read
+           end-perform.
+
+       *> Looks up the current employee's month-to-date totals in
+       *> ws-monthly-table by staff-id, creating a zero-valued slot if
+       *> this is the first time the employee is seen in the table
        read-monthly-data.
-           read IN-M-ATTEND into ws-m-table
-           end-read.
-
-
+           move 0 to ws-monthly-found
+           perform varying ws-monthly-idx from 1 by 1
+                   until ws-monthly-idx > ws-monthly-count
+               if wm-staff-id(ws-monthly-idx) = ws-staff-number
+                   move 1 to ws-monthly-found
+                   exit perform
+               end-if
+           end-perform
+           if ws-monthly-found = 0
+               add 1 to ws-monthly-count
+               move ws-monthly-count to ws-monthly-idx
+               move ws-staff-number to wm-staff-id(ws-monthly-idx)
+               move 0 to wm-days-absent(ws-monthly-idx)
+               move 0 to wm-late(ws-monthly-idx)
+               move 0 to wm-overtime(ws-monthly-idx)
+               move 0 to wm-ytd-absent(ws-monthly-idx)
+               move 0 to wm-ytd-overtime(ws-monthly-idx)
+           end-if
+           move wm-staff-id(ws-monthly-idx) to ws-m-staff-id
+           move wm-days-absent(ws-monthly-idx) to ws-no-days-absent
+           move wm-late(ws-monthly-idx) to ws-fifteen_period
+           move wm-overtime(ws-monthly-idx) to ws-overtime_work_hour.
 
        read-IN-EMPLOY-file.
            read IN-EMPLOY into ws-employees-table
            END-READ
 
-           *> Close the files if employees.txt was iterated completely
+           *> employees.txt iterated completely for this date - let
+           *> the recursive main-summery calls unwind on their own
+           *> instead of stopping the whole run here
            if fs = 10 THEN
-                 perform write-summery-footer
-                 close OUT-SUMMARY
-                 close sorted-in-attend
-                 close IN-EMPLOY
-                 close IN-M-ATTEND
-                 close OUT-M-ATTEND
-
-                 STOP RUN
+                 move 1 to ws-employ-eof
            END-IF.
 
 
@@ -389,6 +1153,27 @@
                write summery-record from o-summery-record.
       ** add other procedures here
 
+       *> Writes the same employee/date's row to payroll.csv, right
+       *> alongside the fixed-width summarycob.txt line
+       write-csv-record.
+           move spaces to ws-csv-line
+           string ws-staff-number delimited by size
+                  "," delimited by size
+                  function trim(ws-last-name) delimited by size
+                  " " delimited by size
+                  function trim(ws-first-name) delimited by size
+                  "," delimited by size
+                  ws-department delimited by size
+                  "," delimited by size
+                  summery-status delimited by space
+                  "," delimited by size
+                  ws-fifteen_period delimited by size
+                  "," delimited by size
+                  ws-overtime_work_hour delimited by size
+                  into ws-csv-line
+           end-string
+           write csv-record from ws-csv-line.
+
        *> multiple-arrive-checker.
 
            *> if ws-attendance-staff-number = ws-staff-number THEN
@@ -475,11 +1260,25 @@
        *> Write the information in monthlyattandencecob.txt. If it has just been opened
            *> write the date, otherwise write the employee record
        write-monthly-data.
-           if beginning = 0
+           *> keep ws-monthly-table in sync so the next date this
+           *> employee is seen on picks up today's totals too
+           move ws-no-days-absent to wm-days-absent(ws-monthly-idx)
+           move ws-fifteen_period to wm-late(ws-monthly-idx)
+           move ws-overtime_work_hour to wm-overtime(ws-monthly-idx)
+           *> fold this run's not-yet-flushed YTD contribution into
+           *> the carried-forward balance, then reset it for the
+           *> next employee
+           add ws-ytd-absent-delta to wm-ytd-absent(ws-monthly-idx)
+           add ws-ytd-overtime-delta to wm-ytd-overtime(ws-monthly-idx)
+           move 0 to ws-ytd-absent-delta
+           move 0 to ws-ytd-overtime-delta
+           move wm-ytd-absent(ws-monthly-idx) to ws-ytd-absent
+           move wm-ytd-overtime(ws-monthly-idx) to ws-ytd-overtime
+           if ws-m-file-begin = 0
                write out-m-record from ws-month-date
-               add 1 to beginning
+               add 1 to ws-m-file-begin
            end-if
-           if beginning > 0
+           if ws-m-file-begin > 0
                write out-m-record from ws-m-table
            end-if.
 
@@ -596,149 +1395,411 @@
        *> As my algorithm (above) struggled to print the correct results I got
        *> limited help from Huzeyfe Kiran to write new algorithm
 
+      *> act-tracker states used to track ARRIVE/LEAVE pairs for a
+      *> single staff-id across a day, now allowing more than one
+      *> pair (e.g. a lunch-break LEAVE/ARRIVE) per day:
+      *>   00 - no pair open yet today
+      *>   10 - first pair open (has ARRIVEd, not yet LEFT)
+      *>   11 - between pairs / day complete (last pair closed cleanly)
+      *>   20 - a later pair open (ARRIVEd again after a completed pair)
+      *>   01 - SUSPICIOUS already recorded for today; ignore the rest
+      *>
+      *> main-summery itself is just a guard so the recursive calls
+      *> below stop (and unwind cleanly back up to write-summery) once
+      *> employees.txt is exhausted for the date currently in progress
        main-summery.
+           if ws-employ-eof = 0
+               perform main-summery-body
+           end-if.
+
+       main-summery-body.
 
            if ws-attendance-staff-number = ws-staff-number THEN
-               *> If the person just arrived
-               if act-tracker = 00 and ws-status-al = "ARRIVE" THEN
-                   move 10 to act-tracker
-                   *> See if he is late
-                   if ws-hour-al = 10 and ws-minute-al < 15
-                       or ws-hour-al < 10 THEN
-                       move "PRESENT" to summery-status
-
-                   END-IF
-
-                   if ws-hour-al = 10 and ws-minute-al >=15
-                       or ws-hour-al > 10 THEN
-                       move "LATE" to summery-status
-                       perform late-calculator
-                       add dummy-late to ws-fifteen_period
-                   END-IF
-                   *> check the next attendance record
-                   perform read-IN-ATTEND-file
-                   perform main-summery
-               END-IF
-               *> if the person has arrived but had already arrived before
+               *> act-tracker/ws-status-al are global working-storage,
+               *> mutated many recursion levels deep by the time a
+               *> PERFORM MAIN-SUMMERY call below returns - a sequence
+               *> of separate top-level IFs would let a sibling
+               *> condition spuriously re-fire on that stale state once
+               *> the frame that matched resumes, so this has to be one
+               *> EVALUATE where exactly one WHEN can ever run per call
+               evaluate act-tracker also ws-status-al
+                   *> If the person just arrived for the first time today
+                   when 00 also "ARRIVE"
+                       move 10 to act-tracker
+                       *> See if he is late
+                       if ws-hour-al = ws-late-start-hour
+                           and ws-minute-al < ws-late-quarter-minutes
+                           or ws-hour-al < ws-late-start-hour THEN
+                           move "PRESENT" to summery-status
+                       END-IF
+
+                       if ws-hour-al = ws-late-start-hour
+                           and ws-minute-al >= ws-late-quarter-minutes
+                           or ws-hour-al > ws-late-start-hour THEN
+                           move "LATE" to summery-status
+                           perform late-calculator
+                           add dummy-late to ws-fifteen_period
+                       END-IF
+                       *> check the next attendance record
+                       perform read-IN-ATTEND-file
+                       perform main-summery
+                   *> if the person has arrived but the current pair is
+                   *> already open - two ARRIVEs in a row, a malformed pair
+                   when 10 also "ARRIVE"
+                       perform flag-suspicious-mid-day
+                       perform read-IN-ATTEND-file
+                       perform main-summery
+                   *> if SUSPICIOUS was already recorded today, ignore the rest
+                   when 01 also "ARRIVE"
+                      *> Ignore him
+                       perform read-IN-ATTEND-file
+                       perform main-summery
+                   *> a pair was already closed today - this is a lunch-break
+                   *> style return, open a new pair and keep going
+                   when 11 also "ARRIVE"
+                       move 20 to act-tracker
+                       perform read-IN-ATTEND-file
+                       perform main-summery
+                   *> the later pair is open and he arrives again without
+                   *> leaving first - two ARRIVEs in a row, a malformed pair
+                   when 20 also "ARRIVE"
+                       perform flag-suspicious-mid-day
+                       perform read-IN-ATTEND-file
+                       perform main-summery
+                   *> if the person had not arrived before but is leaving
+                   when 00 also "LEAVE"
+                       *> a LEAVE with no matching ARRIVE - malformed pair
+                       perform flag-suspicious-mid-day
+                       perform read-IN-ATTEND-file
+                       perform main-summery
+                   *> if the person had arrived before and is leaving now -
+                   *> this closes the pair; the summary/monthly line is
+                   *> only written once the day is fully known, at the
+                   *> employee boundary below, so a later lunch-break
+                   *> pair can still add to the same day's overtime
+                   when 10 also "LEAVE"
+                       move 11 to act-tracker
+                       perform overtime-calculator
+                       perform read-IN-ATTEND-file
+                       PERFORM main-summery
+                   *> if SUSPICIOUS was already recorded today, ignore the rest
+                   when 01 also "LEAVE"
+                       *> Ignore him
+                       perform read-IN-ATTEND-file
+                       perform main-summery
+                   *> a later (lunch-break) pair closes the same way
+                   when 20 also "LEAVE"
+                       move 11 to act-tracker
+                       perform overtime-calculator
+                       perform read-IN-ATTEND-file
+                       perform main-summery
+                   *> a pair was already closed and now another LEAVE
+                   *> shows up with no ARRIVE in between - malformed
+                   when 11 also "LEAVE"
+                       perform flag-suspicious-mid-day
+                       perform read-IN-ATTEND-file
+                       perform main-summery
+               end-evaluate
+           ELSE
+               *> If the ID's of Attendence and Employees files don't
+               *> match (an ELSE, not a separate IF, so this can't
+               *> re-fire on stale state once the match-section above
+               *> has already recursed and unwound back to this frame)
+               *> act-tracker is mutated many recursion levels deep
+               *> before a PERFORM MAIN-SUMMERY call here returns, same
+               *> as the match-section above - one EVALUATE keeps these
+               *> four outcomes mutually exclusive per call instead of
+               *> letting a later WHEN spuriously re-fire on stale state
+               evaluate act-tracker
+                   *> If the person had not come or left at all
+                   when 00
+                       *> Mark as ABSENT
+                       move "ABSENT" to summery-status
+                       add 1 to num-absent
+                       perform update-dept-totals
+                       add 1 to ws-no-days-absent
+                       add 1 to ws-ytd-absent-delta
+                       perform write-monthly-data
+                       perform summery-info-section
+                       perform write-csv-record
+                       perform write-checkpoint
+
+                       perform read-IN-EMPLOY-file
+                       PERFORM read-monthly-data
+                       perform main-summery
+                   *> If the person had a SUSPICIOUS pair recorded already
+                   when 01
+                       *> Ignore him, because the SUSPICIOUS was written in the file already
+                       perform write-checkpoint
+                       perform read-IN-EMPLOY-file
+                       move 00 to act-tracker
+                       PERFORM read-monthly-data
+                       perform main-summery
+                   *> If the person had arrived but has no matching leave
+                   *> record for the current (first or later) pair
+                   when 10
+                   when 20
+                       *> Write suspicious in month output file and move to the next emloyee
+                       move "SUSPICIOUS" to summery-status
+                       add 1 to num-suspicious
+                       perform update-dept-totals
+                       perform write-monthly-data
+                       perform summery-info-section
+                       perform write-csv-record
+                       move 00 to act-tracker
+                       perform write-checkpoint
+                       perform read-IN-EMPLOY-file
+                       PERFORM read-monthly-data
+                       perform main-summery
+                   *> If the person completed all of today's pairs cleanly -
+                   *> this is where the PRESENT/LATE day is finally counted
+                   *> and written, now that no more lunch-break pairs can
+                   *> show up for this employee today
+                   when 11
+                       if summery-status = "LATE" THEN
+                           add 1 to num-late
+                           perform record-late-arrival
+                       end-if
+                       if summery-status = "PRESENT" THEN
+                           add 1 to num-present
+                       END-IF
+                       perform update-dept-totals
+                       perform write-monthly-data
+                       perform summery-info-section
+                       perform write-csv-record
+                       MOVE 00 to act-tracker
+                       perform write-checkpoint
+                       PERFORM read-IN-EMPLOY-file
+                       PERFORM read-monthly-data
+                       PERFORM main-summery
+               end-evaluate
+           END-IF.
 
-                   if act-tracker = 10 and ws-status-al = "ARRIVE" THEN
-                   *> Ignore him
-                   perform read-IN-ATTEND-file
-                   perform main-summery
-               END-IF
-               *> if the person had left before but had arrived again
-               if act-tracker = 01 and ws-status-al = "ARRIVE" THEN
-                  *> Ignore him
-                   perform read-IN-ATTEND-file
-                   perform main-summery
-               END-IF
-               *> If a person had arrived before and left but then arrived again
-               if act-tracker = 11 and ws-status-al = "ARRIVE" THEN
-                   *> Reset the act-tracker and move to the next employee
-                   move 00 to act-tracker
-                   perform read-IN-ATTEND-file
-                   perform read-IN-EMPLOY-file
-                   perform read-monthly-data
-                   perform main-summery
-               END-IF
-               *> if the person had not arrived before but is leaving
-                if act-tracker = 00 and ws-status-al = "LEAVE" THEN
-                   *> Write suspicious in month output file and move to the next attendance record
-                    move "SUSPICIOUS" to summery-status
-                    add 1 to num-suspicious
-                    move 01 to act-tracker
-                    perform summery-info-section
-                    perform write-monthly-data
-                    perform read-IN-ATTEND-file
-                    perform main-summery
-                END-IF
-
-               *> if the person had arrived before and is leaving now
-               if act-tracker = 10 and ws-status-al = "LEAVE" THEN
-                   move 11 to act-tracker
-                   *> increment Late/PRESENT depending on employee and
-                   *> write the result in month output
-                   if summery-status = "LATE" THEN
-                       add 1 to num-late
+       *> Records a malformed ARRIVE/LEAVE pair as SUSPICIOUS right
+       *> away and stops tracking further pairs for this employee today
+       flag-suspicious-mid-day.
+           move "SUSPICIOUS" to summery-status
+           add 1 to num-suspicious
+           perform update-dept-totals
+           move 01 to act-tracker
+           perform summery-info-section
+           perform write-csv-record
+           perform write-monthly-data.
+
+       *> Finds the ws-department slot in ws-dept-table, adding a new
+       *> one if this is the first time the department is seen, then
+       *> bumps the counter matching the current summery-status
+       *> Clears every slot of ws-dept-table, not just ws-dept-count -
+       *> called between dates so update-dept-totals doesn't keep
+       *> adding a new date's counts on top of a reused slot's
+       *> leftover totals from the previous date
+       reset-dept-table.
+           perform varying ws-dept-reset-idx from 1 by 1
+                   until ws-dept-reset-idx > 50
+               move spaces to ws-dept-code(ws-dept-reset-idx)
+               move 0 to ws-dept-present(ws-dept-reset-idx)
+               move 0 to ws-dept-absent(ws-dept-reset-idx)
+               move 0 to ws-dept-late(ws-dept-reset-idx)
+               move 0 to ws-dept-suspicious(ws-dept-reset-idx)
+           end-perform
+           move 0 to ws-dept-count.
+
+       update-dept-totals.
+           move 0 to ws-dept-found
+           perform varying ws-dept-search-idx from 1 by 1
+                   until ws-dept-search-idx > ws-dept-count
+               if ws-dept-code(ws-dept-search-idx) = ws-department
+                   move 1 to ws-dept-found
+                   exit perform
+               end-if
+           end-perform
+           if ws-dept-found = 0
+               add 1 to ws-dept-count
+               move ws-dept-count to ws-dept-search-idx
+               move ws-department to ws-dept-code(ws-dept-search-idx)
+           end-if
+           evaluate summery-status
+               when "PRESENT"
+                   add 1 to ws-dept-present(ws-dept-search-idx)
+               when "LATE"
+                   add 1 to ws-dept-late(ws-dept-search-idx)
+               when "ABSENT"
+                   add 1 to ws-dept-absent(ws-dept-search-idx)
+               when "SUSPICIOUS"
+                   add 1 to ws-dept-suspicious(ws-dept-search-idx)
+           end-evaluate.
+
+       *> Prints one subtotal block per department, sorted by
+       *> department code, before the company-wide footer
+       *> Writes tenure-report.txt, listing every employee with a
+       *> birthday or hiring anniversary in the current or next
+       *> calendar month - a standalone pass over IN-EMPLOY alone, run
+       *> once per invocation regardless of how many dates
+       *> attendance.txt covers
+       write-tenure-report.
+           move function current-date(5:2) to ws-tenure-cur-month
+           compute ws-tenure-next-month = ws-tenure-cur-month + 1
+           if ws-tenure-next-month > 12
+               move 1 to ws-tenure-next-month
+           end-if
+           open output OUT-TENURE
+           write tenure-record from ws-tenure-header
+           open input IN-EMPLOY
+           move 0 to fs
+           perform until fs = 10
+               read IN-EMPLOY into ws-employees-table
+                   at end move 10 to fs
+                   not at end
+                       perform check-tenure-employee
+               end-read
+           end-perform
+           close IN-EMPLOY
+           close OUT-TENURE.
+
+       *> Checks one employee's birth-date/hiring-date against the
+       *> current/next month and writes a line for each that matches
+       check-tenure-employee.
+           move ws-date-of-birth(6:2) to ws-tenure-check-month
+           if ws-tenure-check-month = ws-tenure-cur-month
+               or ws-tenure-check-month = ws-tenure-next-month
+               move ws-staff-number to tenure-staff-id
+               move ws-last-name to tenure-lname
+               move ws-first-name to tenure-fname
+               move "BIRTHDAY" to tenure-event
+               move ws-date-of-birth(6:5) to tenure-month-day
+               move 0 to tenure-years
+               move spaces to tenure-years-label
+               write tenure-record from ws-tenure-line
+           end-if
+           move ws-hiring-date(6:2) to ws-tenure-check-month
+           if ws-tenure-check-month = ws-tenure-cur-month
+               or ws-tenure-check-month = ws-tenure-next-month
+               move ws-staff-number to tenure-staff-id
+               move ws-last-name to tenure-lname
+               move ws-first-name to tenure-fname
+               move "ANNIVERSARY" to tenure-event
+               move ws-hiring-date(6:5) to tenure-month-day
+               compute tenure-years =
+                   function numval(function current-date(1:4)) -
+                   function numval(ws-hiring-date(1:4))
+               move "years" to tenure-years-label
+               write tenure-record from ws-tenure-line
+           end-if.
+
+       *> Records one LATE employee's minutes-late for the current run
+       *> date, called right where the PRESENT/LATE day is finally
+       *> counted in main-summery-body
+       record-late-arrival.
+           add 1 to ws-late-count
+           move ws-staff-number to ws-late-staff-id(ws-late-count)
+           move ws-last-name to ws-late-lname(ws-late-count)
+           move ws-first-name to ws-late-fname(ws-late-count)
+           move ws-department to ws-late-dept(ws-late-count)
+           compute ws-late-minutes(ws-late-count) =
+               dummy-late * ws-late-quarter-minutes.
+
+       *> Writes late-arrivals.txt for the current run date, sorted by
+       *> minutes-late descending so the worst latecomers are first
+       write-late-report.
+           perform sort-late-table
+           *> unlike the daily summary header (written up front, before
+           *> main-summery's employee recursion, so a mid-date abend
+           *> really can leave it already on disk), this paragraph
+           *> itself only ever runs once per date, after every
+           *> employee is finalized - so even on a restart this date's
+           *> header was never written yet and always belongs here
+           write late-arrival-record from ws-late-header
+           perform varying ws-late-sort-i from 1 by 1
+                   until ws-late-sort-i > ws-late-count
+               move ws-late-staff-id(ws-late-sort-i)
+                   to late-line-staff-id
+               move ws-late-lname(ws-late-sort-i) to late-line-lname
+               move ws-late-fname(ws-late-sort-i) to late-line-fname
+               move ws-late-dept(ws-late-sort-i) to late-line-dept
+               move ws-late-minutes(ws-late-sort-i) to late-line-minutes
+               write late-arrival-record from ws-late-line
+           end-perform.
+
+       *> Simple bubble sort of ws-late-table by minutes-late
+       *> descending - the table is at most one slot per employee per
+       *> day, so this is plenty fast
+       sort-late-table.
+           perform varying ws-late-sort-i from 1 by 1
+                   until ws-late-sort-i > ws-late-count
+               perform varying ws-late-sort-j from 1 by 1
+                       until ws-late-sort-j >
+                           ws-late-count - ws-late-sort-i
+                   if ws-late-minutes(ws-late-sort-j) <
+                       ws-late-minutes(ws-late-sort-j + 1)
+                       perform swap-late-entries
                    end-if
-                   if summery-status = "PRESENT" THEN
-                       add 1 to num-present
-                   END-IF
-                   perform summery-info-section
-                   perform overtime-calculator
-                   perform write-monthly-data
-                   perform read-IN-ATTEND-file
-                   PERFORM main-summery
-                END-IF
-                *> If the person had not arrived before but has left
-                    *> and is leaving again
-                if act-tracker = 01 and ws-status-al = "LEAVE" THEN
-                    *> Ignore him
-                    perform read-IN-ATTEND-file
-                    perform main-summery
-                END-IF
-
-                if act-tracker = 11 and ws-status-al = "LEAVE" THEN
-                    PERFORM read-IN-ATTEND-file
-                    perform main-summery
-                END-IF
-           END-IF
-           *> If the ID's of Attendence and Employees files don't match
-           if ws-attendance-staff-number NOT = ws-staff-number THEN
-               *> If the person had not come or left at all
-               if act-tracker = 00 then
-                   *> Mark as ABSENT
-                   move "ABSENT" to summery-status
-                   add 1 to num-absent
-                   add 1 to ws-no-days-absent
-                   perform write-monthly-data
-                   perform summery-info-section
-
-                   perform read-IN-EMPLOY-file
-                   PERFORM read-monthly-data
-                   perform main-summery
-               END-IF
-               *> If the person had left ones
-               if act-tracker = 01 THEN
-                   *> Ignore him, because the SUSPICIOUS was written in the file already
-                   perform read-IN-EMPLOY-file
-                   move 00 to act-tracker
-                   PERFORM read-monthly-data
-                   perform main-summery
-               END-IF
-               *> If the person had arrived but has no leave record
-               if act-tracker = 10 THEN
-                   *> Write suspicious in month output file and move to the next emloyee
-                   move "SUSPICIOUS" to summery-status
-                   add 1 to num-suspicious
-                   perform write-monthly-data
-                   perform summery-info-section
-                   move 00 to act-tracker
-                   perform read-IN-EMPLOY-file
-                   PERFORM read-monthly-data
-                   perform main-summery
-               END-IF
-               *> If the person had come and left accordingly
-               if act-tracker = 11 THEN
-                   *> reset act-tracker and move on, because he was handled already
-                   MOVE 00 to act-tracker
-                   PERFORM read-IN-EMPLOY-file
-                   PERFORM read-monthly-data
-                   PERFORM main-summery
-               END-IF
-           END-IF.
+               end-perform
+           end-perform.
+
+       swap-late-entries.
+           move ws-late-entry(ws-late-sort-j) to ws-late-hold
+           move ws-late-entry(ws-late-sort-j + 1)
+               to ws-late-entry(ws-late-sort-j)
+           move ws-late-hold to ws-late-entry(ws-late-sort-j + 1).
+
+       write-dept-subtotals.
+           perform sort-dept-table
+           if ws-dept-count > 0
+               WRITE summery-record from summery-header-dash
+               perform varying ws-dept-sort-i from 1 by 1
+                       until ws-dept-sort-i > ws-dept-count
+                   perform print-dept-block
+               end-perform
+           end-if.
+
+       *> Simple bubble sort of ws-dept-table by department code -
+       *> the table is small (one slot per department), so this is
+       *> plenty fast
+       sort-dept-table.
+           perform varying ws-dept-sort-i from 1 by 1
+                   until ws-dept-sort-i > ws-dept-count
+               perform varying ws-dept-sort-j from 1 by 1
+                       until ws-dept-sort-j >
+                           ws-dept-count - ws-dept-sort-i
+                   if ws-dept-code(ws-dept-sort-j) >
+                       ws-dept-code(ws-dept-sort-j + 1)
+                       perform swap-dept-entries
+                   end-if
+               end-perform
+           end-perform.
+
+       swap-dept-entries.
+           move ws-dept-entry(ws-dept-sort-j) to ws-dept-hold
+           move ws-dept-entry(ws-dept-sort-j + 1)
+               to ws-dept-entry(ws-dept-sort-j)
+           move ws-dept-hold to ws-dept-entry(ws-dept-sort-j + 1).
+
+       print-dept-block.
+           move ws-dept-code(ws-dept-sort-i) to summery-dept-header-2
+           write summery-record from summery-dept-header
+           move ws-dept-present(ws-dept-sort-i) to summery-dept-line-1-3
+           write summery-record from summery-dept-line-1
+           move ws-dept-absent(ws-dept-sort-i) to summery-dept-line-2-3
+           write summery-record from summery-dept-line-2
+           move ws-dept-late(ws-dept-sort-i) to summery-dept-line-3-3
+           write summery-record from summery-dept-line-3
+           move ws-dept-suspicious(ws-dept-sort-i)
+               to summery-dept-line-4-3
+           write summery-record from summery-dept-line-4.
 
 
        overtime-calculator.
        *> Calculates the overtime hours and assigns the increments
        *> ws-overtime_work_hour
-           if ws-hour-al > 17 and
+           if ws-hour-al > ws-overtime-start-hour and
                ws-attendance-staff-number = ws-staff-number
-               subtract 17 from ws-hour-al
+               subtract ws-overtime-start-hour from ws-hour-al
                add ws-hour-al to ws-overtime_work_hour
-               if ws-overtime_work_hour > 30 and
+               *> the YTD balance is not subject to the monthly cap
+               add ws-hour-al to ws-ytd-overtime-delta
+               if ws-overtime_work_hour > ws-overtime-cap and
                    ws-attendance-staff-number = ws-staff-number
-                   move 30 to ws-overtime_work_hour
+                   move ws-overtime-cap to ws-overtime_work_hour
                end-if
            end-if.
 
@@ -746,11 +1807,11 @@
         *> Calculates the number of quarters and assigns the
         *> result to dummy-late
            move 0 to dummy-late
-           if ws-hour-al >= 10
-               subtract 10 from ws-hour-al
-               multiply ws-hour-al by 4 giving num
+           if ws-hour-al >= ws-late-start-hour
+               subtract ws-late-start-hour from ws-hour-al
+               multiply ws-hour-al by ws-quarters-per-hour giving num
                add num to dummy-late
-               divide ws-minute-al by 15 giving num
+               divide ws-minute-al by ws-late-quarter-minutes giving num
                add num to dummy-late
            end-if.
        END PROGRAM CSCI3180ASG1.
